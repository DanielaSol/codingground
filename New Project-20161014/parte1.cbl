@@ -9,18 +9,22 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
           
-            SELECT NOV-TIMES1     ASSIGN TO DISK
+            SELECT NOV-TIMES1     ASSIGN TO "NOVTIMES1"
                                	  ORGANIZATION IS LINE SEQUENTIAL
                                   FILE STATUS IS NOV-TIMES1-ESTADO.
-        
-            SELECT NOV-TIMES2     ASSIGN TO DISK
+
+            SELECT NOV-TIMES2     ASSIGN TO "NOVTIMES2"
                                   ORGANIZATION IS LINE SEQUENTIAL
                                   FILE STATUS IS NOV-TIMES2-ESTADO.
-        
-            SELECT NOV-TIMES3     ASSIGN TO DISK
+
+            SELECT NOV-TIMES3     ASSIGN TO "NOVTIMES3"
                                   ORGANIZATION IS LINE SEQUENTIAL
                                   FILE STATUS IS NOV-TIMES3-ESTADO.
-                                   
+
+            SELECT ARCHIVOS-NOV   ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS ARCHIVOS-NOV-ESTADO.
+
             SELECT PROFESORES     ASSIGN TO DISK
                                   ORGANIZATION IS LINE SEQUENTIAL
                                   FILE STATUS IS PROF-ESTADO.
@@ -33,8 +37,23 @@
                                   ORGANIZATION IS LINE SEQUENTIAL
                                   FILE STATUS IS TIPOS_CLASE-ESTADO.
         
-            SELECT MAE-TIMES ASSIGN TO PRINTER "Times.dat".
-            SELECT LISTADO ASSIGN TO PRINTER "Listado.dat".
+            SELECT MAE-TIMES     ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS MAE-TIMES-ESTADO.
+            SELECT LISTADO ASSIGN TO PRINTER "Listado.dat"
+                                  FILE STATUS IS LISTADO-ESTADO.
+            SELECT FACTURACION ASSIGN TO PRINTER "Facturacion.dat".
+            SELECT PLANILLA ASSIGN TO PRINTER "Planilla.dat".
+            SELECT CONTROL-TOTALES ASSIGN TO PRINTER
+                                  "ControlTotales.dat".
+
+            SELECT CHECKPOINT    ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS CHECKPOINT-ESTADO.
+
+            SELECT RECON-TEMP    ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS RECON-TEMP-ESTADO.
         
         DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -42,11 +61,49 @@
         FILE SECTION.
         
         FD LISTADO     LABEL RECORD OMITTED.
-        01 LINEA-LISTADO PIC X(87).
-        
-             
-        FD NOV-TIMES1     LABEL RECORD IS STANDARD
-                         VALUE OF FILE-ID IS "NovTimes1.dat".
+        01 LINEA-LISTADO PIC X(91).
+
+        FD FACTURACION LABEL RECORD OMITTED.
+        01 LINEA-FACTURACION PIC X(87).
+
+        FD PLANILLA    LABEL RECORD OMITTED.
+        01 LINEA-PLANILLA PIC X(87).
+
+        FD CONTROL-TOTALES LABEL RECORD OMITTED.
+        01 LINEA-CONTROL PIC X(87).
+
+        FD MAE-TIMES   LABEL RECORD IS STANDARD
+                        VALUE OF FILE-ID IS "MaeTimes.dat".
+        01 REG-MAE-TIMES.
+            03 MAE-TIMES-NUMERO       PIC X(5).
+            03 MAE-TIMES-FECHA.
+                05 MAE-TIMES-DIA      PIC 9(2).
+                05 MAE-TIMES-MES      PIC 9(2).
+                05 MAE-TIMES-ANIO     PIC 9(4).
+            03 MAE-TIMES-SUCURSAL     PIC X(3).
+            03 MAE-TIMES-TIPO-CLASE   PIC X(4).
+            03 MAE-TIMES-HORAS        PIC 9(2)V99.
+
+        FD CHECKPOINT  LABEL RECORD IS STANDARD
+                        VALUE OF FILE-ID IS "Checkpoint.dat".
+        01 REG-CHECKPOINT.
+            03 CKPT-ARCHIVO           PIC 9(1).
+            03 CKPT-CLAVE-NUMERO      PIC X(5).
+            03 CKPT-CLAVE-FECHA       PIC 9(8).
+            03 CKPT-CLAVE-SUCURSAL    PIC X(3).
+            03 CKPT-CLAVE-TIPO        PIC X(4).
+
+        FD RECON-TEMP  LABEL RECORD IS STANDARD
+                        VALUE OF FILE-ID IS "ReconTemp.dat".
+        01 REG-RECON-TEMP.
+            03 RTMP-CODIGO            PIC X(3).
+            03 RTMP-HORAS-NOV         PIC 9(7)V99.
+            03 RTMP-HORAS-MAE         PIC 9(7)V99.
+            03 RTMP-HORAS-RECH        PIC 9(7)V99.
+            03 RTMP-HORAS-DUP         PIC 9(7)V99.
+
+
+        FD NOV-TIMES1     LABEL RECORD IS STANDARD.
         01 REG-NOV-TIMES1.
             03 NOV-TIMES1-NUMERO       PIC X(5).
             03 NOV-TIMES1-FECHA.
@@ -57,8 +114,7 @@
             03 NOV-TIMES1-TIPO-CLASE   PIC X(4).
             03 NOV-TIMES1-HORAS        PIC 9(2)V99.
                 
-        FD NOV-TIMES2     LABEL RECORD IS STANDARD
-                          VALUE OF FILE-ID IS "NovTimes2.dat".
+        FD NOV-TIMES2     LABEL RECORD IS STANDARD.
         01 REG-NOV-TIMES2.
             03 NOV-TIMES2-NUMERO      PIC X(5).
             03 NOV-TIMES2-FECHA.
@@ -69,8 +125,7 @@
             03 NOV-TIMES2-TIPO-CLASE  PIC X(4).
             03 NOV-TIMES2-HORAS       PIC 9(2)V99.
                 
-        FD NOV-TIMES3     LABEL RECORD IS STANDARD
-                          VALUE OF FILE-ID IS "NovTimes3.dat".
+        FD NOV-TIMES3     LABEL RECORD IS STANDARD.
         01 REG-NOV-TIMES3.
             03 NOV-TIMES3-NUMERO      PIC X(5).
             03 NOV-TIMES3-FECHA.
@@ -108,52 +163,274 @@
         01 REG-TIPOS_CLASE.
            03 TIP-TIP_CLASE       PIC X(4).
            03 TIP-DESC            PIC X(20).
-           03 TIP-TARIFA          PIC 9(5)V99.  
+           03 TIP-VIGENCIA-DESDE.
+               05 TIP-VIG-ANIO    PIC 9(4).
+               05 TIP-VIG-MES     PIC 9(2).
+               05 TIP-VIG-DIA     PIC 9(2).
+           03 TIP-TARIFA          PIC 9(5)V99.
+
+        FD ARCHIVOS-NOV   LABEL RECORD IS STANDARD
+                          VALUE OF FILE-ID IS "ArchivosNovedades.dat".
+        01 REG-ARCHIVO-NOV.
+           03 ARCHNOV-SLOT        PIC 9(1).
+           03 ARCHNOV-SUCURSAL    PIC X(3).
+           03 ARCHNOV-NOMBRE      PIC X(30).
 
 
-        WORKING-STORAGE SECTION.        
+        WORKING-STORAGE SECTION.
         77 NOV-TIMES1-ESTADO PIC XX.
         77 NOV-TIMES2-ESTADO PIC XX.
         77 NOV-TIMES3-ESTADO PIC XX.
         77 PROF-ESTADO PIC XX.
         77 SUCURSALES-ESTADO PIC XX.        
-        77 TIPOS_CLASE-ESTADO PIC XX.      
+        77 TIPOS_CLASE-ESTADO PIC XX.
+        77 MAE-TIMES-ESTADO PIC XX.
+        77 ARCHIVOS-NOV-ESTADO PIC XX.
         77 EOF-NOVTIMES1 PIC XX VALUE "NO".
             88 EOF-NOV-TIMES1 VALUE "SI".
         77 EOF-NOVTIMES2 PIC XX VALUE "NO".
             88 EOF-NOV-TIMES2 VALUE "SI".
         77 EOF-NOVTIMES3 PIC XX VALUE "NO".
-            88 EOF-NOV-TIMES3 VALUE "SI".    
+            88 EOF-NOV-TIMES3 VALUE "SI".
+        77 EOF-ARCHIVOSNOV PIC XX VALUE "NO".
+            88 EOF-ARCHIVOS-NOV VALUE "SI".
+        01 WS-NOV-TIMES1-ARCHIVO PIC X(30) VALUE "NovTimes1.dat".
+        01 WS-NOV-TIMES2-ARCHIVO PIC X(30) VALUE "NovTimes2.dat".
+        01 WS-NOV-TIMES3-ARCHIVO PIC X(30) VALUE "NovTimes3.dat".
+        01 WS-ENV-NOMBRE PIC X(20).
         77 EOF-PROF PIC XX VALUE "NO".
             88 EOF-PROFESORES VALUE "SI".    
-        77 EOF-MAE-TIMES PIC XX VALUE "NO".
+        77 EOF-MAETIMES PIC XX VALUE "NO".
             88 EOF-MAE-TIMES VALUE "SI".
         77 EOF-SUC PIC XX VALUE "NO".
-            88 EOF-SUCURSALES VALUE "NO".
+            88 EOF-SUCURSALES VALUE "SI".
         77 EOF-CLASES PIC XX VALUE "NO".
             88 EOF-TIPOS_CLASE VALUE "SI".
-            
-            
+        77 CHECKPOINT-ESTADO PIC XX.
+        77 EOF-CKPT PIC XX VALUE "NO".
+            88 EOF-CHECKPOINT VALUE "SI".
+        77 LISTADO-ESTADO PIC XX.
+        77 RECON-TEMP-ESTADO PIC XX.
+        77 EOF-RECONTMP PIC XX VALUE "NO".
+            88 EOF-RECON-TEMP VALUE "SI".
+
+        01 TABLA-CHECKPOINT.
+            02 CKPT-ULTIMA OCCURS 3 TIMES.
+                03 CKPT-CLAVE-GUARDADA.
+                    04 CKPT-CLAVE-GRD-NUMERO
+                       PIC X(5) VALUE LOW-VALUES.
+                    04 CKPT-CLAVE-GRD-FECHA
+                       PIC 9(8) VALUE ZEROS.
+                    04 CKPT-CLAVE-GRD-SUCURSAL
+                       PIC X(3) VALUE LOW-VALUES.
+                    04 CKPT-CLAVE-GRD-TIPO
+                       PIC X(4) VALUE LOW-VALUES.
+        01 WS-CONTADOR-CHECKPOINT PIC 9(4) VALUE 0.
+        01 WS-CHECKPOINT-INTERVALO PIC 9(4) VALUE 50.
+        01 WS-INDICE-CKPT PIC 9 VALUE 1.
+
+
         01 CLAVE-NOV-TIMES1.
             03 CLAVE-NOV-TIMES1-NUMERO   PIC X(5).
             03 CLAVE-NOV-TIMES1-FECHA    PIC 9(8).
             03 CLAVE-NOV-TIMES1-SUCURSAL PIC X(3).
+            03 CLAVE-NOV-TIMES1-TIPO     PIC X(4).
         01 CLAVE-NOV-TIMES2.
             03 CLAVE-NOV-TIMES2-NUMERO   PIC X(5).
             03 CLAVE-NOV-TIMES2-FECHA    PIC 9(8).
             03 CLAVE-NOV-TIMES2-SUCURSAL PIC X(3).
+            03 CLAVE-NOV-TIMES2-TIPO     PIC X(4).
         01 CLAVE-NOV-TIMES3.
             03 CLAVE-NOV-TIMES3-NUMERO   PIC X(5).
             03 CLAVE-NOV-TIMES3-FECHA    PIC 9(8).
             03 CLAVE-NOV-TIMES3-SUCURSAL PIC X(3).
+            03 CLAVE-NOV-TIMES3-TIPO     PIC X(4).
         01 MENOR-CLAVE.
             03 MENOR-CLAVE-NUMERO        PIC X(5).
             03 MENOR-CLAVE-FECHA         PIC 9(8).
             03 MENOR-CLAVE-SUCURSAL      PIC X(3).
+            03 MENOR-CLAVE-TIPO          PIC X(4).
+        01 WS-ARCHIVO-MENOR PIC 9 VALUE 0.
+
+        01 NOV-TIMES-COMUN.
+            03 NTC-NUMERO       PIC X(5).
+            03 NTC-FECHA.
+                05 NTC-ANIO     PIC 9(4).
+                05 NTC-MES      PIC 9(2).
+                05 NTC-DIA      PIC 9(2).
+            03 NTC-SUCURSAL     PIC X(3).
+            03 NTC-TIPO-CLASE   PIC X(4).
+            03 NTC-HORAS        PIC 9(2)V99.
+
+        01 WS-REGISTRO-VALIDO PIC X VALUE "S".
+            88 REGISTRO-VALIDO VALUE "S".
+            88 REGISTRO-INVALIDO VALUE "N".
+        01 WS-FLAG-SUCURSAL PIC X VALUE "N".
+            88 SUCURSAL-VALIDA VALUE "S".
+        01 WS-FLAG-TIPO PIC X VALUE "N".
+            88 TIPO-VALIDO VALUE "S".
+        01 WS-FLAG-PROFESOR PIC X VALUE "N".
+            88 PROFESOR-VALIDO VALUE "S".
+        01 WS-MOTIVO-RECHAZO PIC X(40) VALUE SPACES.
+        01 WS-CANT-EXCEPCIONES PIC 9(5) VALUE 0.
+        01 WS-FLAG-RECON-HALLADO PIC X VALUE "N".
+        01 WS-CANT-RECON PIC 9(3) VALUE 0.
+        01 WS-RECON-TOTAL-NOV PIC 9(7)V99 VALUE 0.
+        01 WS-RECON-TOTAL-MAE PIC 9(7)V99 VALUE 0.
+        01 WS-RECON-DIFF PIC S9(7)V99 VALUE 0.
+        01 TABLA-RECON-SUCURSAL.
+            02 RECON-SUC OCCURS 100 TIMES INDEXED BY RECON-INDICE.
+                03 RECON-SUC-CODIGO    PIC X(3).
+                03 RECON-SUC-HORAS-NOV PIC 9(7)V99.
+                03 RECON-SUC-HORAS-MAE PIC 9(7)V99.
+                03 RECON-SUC-HORAS-RECH PIC 9(7)V99.
+                03 RECON-SUC-HORAS-DUP PIC 9(7)V99.
+        01 WS-FLAG-RESUMIDO PIC X VALUE "N".
+            88 CORRIDA-RESUMIDA VALUE "S".
+        01 TABLA-MAE-TIMES-KEYS.
+            02 MTK OCCURS 5000 TIMES INDEXED BY MTK-INDICE.
+                03 MTK-NUMERO     PIC X(5).
+                03 MTK-FECHA.
+                    04 MTK-DIA    PIC 9(2).
+                    04 MTK-MES    PIC 9(2).
+                    04 MTK-ANIO   PIC 9(4).
+                03 MTK-SUCURSAL   PIC X(3).
+                03 MTK-TIPO-CLASE PIC X(4).
+        01 WS-CANT-MTK PIC 9(4) VALUE 0.
+        01 WS-CLAVE-DUPLICADA PIC X VALUE "N".
+            88 CLAVE-YA-MERGEADA VALUE "S".
+        01 WS-PERIODO-COMP PIC 9(6) VALUE 0.
+        01 WS-NTC-PERIODO-COMP PIC 9(6) VALUE 0.
+        01 WS-CANT-SUCURSALES PIC 9(3) VALUE 0.
+        01 WS-CANT-TIPOS PIC 9(3) VALUE 0.
+        01 WS-CANT-PROFESORES PIC 9(3) VALUE 0.
+
+        01 WS-TOTAL-TIPOS-PROF PIC 9(2) VALUE 0.
+        01 WS-FLAG-TIPO-HALLADO PIC X VALUE "N".
+        01 WS-IMPORTE-PROF PIC 9(7)V99 VALUE 0.
+        01 WS-NOMBRE-PROF PIC X(25) VALUE SPACES.
+        01 TABLA-FACT-TIPOS.
+            02 FACT-TIPO OCCURS 50 TIMES.
+                03 FACT-TIPO-CODIGO  PIC X(4).
+                03 FACT-TIPO-HORAS   PIC 9(5)V99.
+                03 FACT-TIPO-TARIFA  PIC 9(5)V99.
+                03 FACT-TIPO-IMPORTE PIC 9(7)V99.
+                03 FACT-TIPO-DESC    PIC X(20).
+        01 FACT-TIPO-INDICE PIC 9(2) VALUE 1.
+        01 WS-FECHA-COMP PIC 9(8) VALUE 0.
+        01 WS-VIG-COMP PIC 9(8) VALUE 0.
+        01 WS-MEJOR-VIG PIC 9(8) VALUE 0.
+        01 WS-TARIFA-VIGENTE PIC 9(5)V99 VALUE 0.
+        01 WS-DESC-VIGENTE PIC X(20) VALUE SPACES.
+        01 WS-FLAG-TARIFA-VIGENTE PIC X VALUE "N".
+            88 TARIFA-VIGENTE-HALLADA VALUE "S".
+
+        01 FACT-ENCABEZADO.
+            03 FILLER      PIC X(20) VALUE SPACES.
+            03 FILLER      PIC X(47)
+                         VALUE "Liquidacion de Honorarios a Profesores".
+            03 FILLER      PIC X(20) VALUE SPACES.
+
+        01 FACT-LINEA-PROFESOR.
+            03 FILLER        PIC X(2) VALUE SPACES.
+            03 FACT-PROF-NUM PIC X(5).
+            03 FILLER        PIC X(2) VALUE SPACES.
+            03 FACT-PROF-NOM PIC X(25).
+            03 FILLER        PIC X(53) VALUE SPACES.
+
+        01 FACT-LINEA-DETALLE.
+            03 FILLER         PIC X(10) VALUE SPACES.
+            03 FACT-DET-TIPO  PIC X(4).
+            03 FILLER         PIC X(2) VALUE SPACES.
+            03 FACT-DET-DESC  PIC X(20).
+            03 FILLER         PIC X(2) VALUE SPACES.
+            03 FACT-DET-HORAS PIC Z(4)9,99.
+            03 FILLER         PIC X(2) VALUE SPACES.
+            03 FACT-DET-TARIF PIC Z(4)9,99.
+            03 FILLER         PIC X(2) VALUE SPACES.
+            03 FACT-DET-IMPOR PIC Z(6)9,99.
+            03 FILLER         PIC X(19) VALUE SPACES.
+
+        01 FACT-LINEA-TOTAL-PROF.
+            03 FILLER          PIC X(10) VALUE SPACES.
+            03 FILLER          PIC X(15) VALUE "Total a pagar: ".
+            03 FACT-TOT-IMPORT PIC Z(6)9,99.
+            03 FILLER          PIC X(52) VALUE SPACES.
+
+        01 FACT-LINEA-TOTAL-GRAL.
+            03 FILLER          PIC X(5) VALUE SPACES.
+            03 FILLER          PIC X(25) VALUE "Total general periodo:".
+            03 FACT-GRAL-IMPORT PIC Z(6)9,99.
+            03 FILLER          PIC X(47) VALUE SPACES.
+
+        01 PLAN-ENCABEZADO.
+            03 FILLER      PIC X(20) VALUE SPACES.
+            03 FILLER      PIC X(47)
+                         VALUE "Planilla de Horas por Profesor".
+            03 FILLER      PIC X(20) VALUE SPACES.
+
+        01 PLAN-LINEA-PROFESOR.
+            03 FILLER        PIC X(2) VALUE SPACES.
+            03 PLAN-PROF-NUM PIC X(5).
+            03 FILLER        PIC X(2) VALUE SPACES.
+            03 PLAN-PROF-NOM PIC X(25).
+            03 FILLER        PIC X(53) VALUE SPACES.
+
+        01 PLAN-LINEA-DETALLE.
+            03 FILLER         PIC X(10) VALUE SPACES.
+            03 PLAN-DET-TIPO  PIC X(4).
+            03 FILLER         PIC X(2) VALUE SPACES.
+            03 PLAN-DET-DESC  PIC X(20).
+            03 FILLER         PIC X(2) VALUE SPACES.
+            03 PLAN-DET-HORAS PIC Z(4)9,99.
+            03 FILLER         PIC X(41) VALUE SPACES.
+
+        01 PLAN-LINEA-TOTAL-PROF.
+            03 FILLER          PIC X(10) VALUE SPACES.
+            03 FILLER          PIC X(15) VALUE "Total horas:   ".
+            03 PLAN-TOT-HORAS  PIC Z(4)9,99.
+            03 FILLER          PIC X(54) VALUE SPACES.
+
+        01 PLAN-LINEA-TOTAL-GRAL.
+            03 FILLER          PIC X(5) VALUE SPACES.
+            03 FILLER          PIC X(25) VALUE "Total general periodo:".
+            03 PLAN-GRAL-HORAS PIC Z(4)9,99.
+            03 FILLER          PIC X(49) VALUE SPACES.
+
+        01 CTRL-ENCABEZADO.
+            03 FILLER      PIC X(20) VALUE SPACES.
+            03 FILLER      PIC X(47)
+                VALUE "Reconciliacion de Horas por Sucursal".
+            03 FILLER      PIC X(20) VALUE SPACES.
+
+        01 CTRL-LINEA-DETALLE.
+            03 FILLER             PIC X(5) VALUE SPACES.
+            03 CTRL-DET-SUC       PIC X(3).
+            03 FILLER             PIC X(2) VALUE SPACES.
+            03 CTRL-DET-HORAS-NOV PIC Z(6)9,99.
+            03 FILLER             PIC X(2) VALUE SPACES.
+            03 CTRL-DET-HORAS-MAE PIC Z(6)9,99.
+            03 FILLER             PIC X(2) VALUE SPACES.
+            03 CTRL-DET-DIFF      PIC -(6)9,99.
+            03 FILLER             PIC X(2) VALUE SPACES.
+            03 CTRL-DET-ESTADO    PIC X(7).
+            03 FILLER             PIC X(2) VALUE SPACES.
+            03 CTRL-DET-RECHAZADAS PIC Z(6)9,99.
+            03 FILLER             PIC X(2) VALUE SPACES.
+            03 CTRL-DET-DUPLICADAS PIC Z(6)9,99.
+            03 FILLER             PIC X(10) VALUE SPACES.
+
+        01 CTRL-LINEA-TOTAL-GRAL.
+            03 FILLER             PIC X(5) VALUE SPACES.
+            03 FILLER             PIC X(20) VALUE "Totales generales:".
+            03 CTRL-TOT-HORAS-NOV PIC Z(6)9,99.
+            03 FILLER             PIC X(2) VALUE SPACES.
+            03 CTRL-TOT-HORAS-MAE PIC Z(6)9,99.
+            03 FILLER             PIC X(40) VALUE SPACES.
 
         01 LINEA-A-ESCRIBIR PIC 9(2) VALUE 1.
-        01 HORAS-TOTALES PIC 9(2)V99.
-        01 HORAS-PROFESOR PIC 9(2)V99.
+        01 HORAS-TOTALES PIC 9(5)V99.
+        01 HORAS-PROFESOR PIC 9(5)V99.
         01 HORAS-FECHA PIC 9(2)V99.
         01 PROFESOR-ANTERIOR PIC X(5) VALUE '     '.
         01 IMPORTE PIC 9(7)V99.
@@ -170,6 +447,8 @@
                10  WS-CURRENT-MS      PIC  9(2).
                10  WS-GMT-SIGN        PIC X(01).
                10  WS-GMT-TIME        PIC X(04).
+        01 WS-PERIODO-ANIO PIC 9(4) VALUE 0.
+        01 WS-PERIODO-MES PIC 9(2) VALUE 0.
 
 
        01 SUBINDICE PIC 9(2) VALUE 1.
@@ -181,38 +460,205 @@
                03 TAB-SUC-TEL PIC X(20).
                03 TAB-SUC-CUIT PIC 9(11).
        01 TABLA-TIPOS_CLASE.
-           02 TAB-TIPOS_CLASE OCCURS 50 TIMES INDEXED BY TIP-INDICE.
+           02 TAB-TIPOS_CLASE OCCURS 200 TIMES INDEXED BY TIP-INDICE.
                03 TAB-TIP-TIP_CLASE PIC X(4).
                03 TAB-TIP-DESC PIC X(20).
+               03 TAB-TIP-VIGENCIA.
+                   04 TAB-TIP-VIG-ANIO PIC 9(4).
+                   04 TAB-TIP-VIG-MES  PIC 9(2).
+                   04 TAB-TIP-VIG-DIA  PIC 9(2).
                03 TAB-TIP-TARIFA PIC 9(5)V99.
-    
+       01 TABLA-PROFESORES.
+           02 TAB-PROFESORES OCCURS 500 TIMES INDEXED BY PROF-INDICE.
+               03 TAB-PROF-NUMERO PIC X(5).
+               03 TAB-PROF-DNI    PIC 9(8).
+               03 TAB-PROF-NOMBRE PIC X(25).
+               03 TAB-PROF-DIRE   PIC X(20).
+               03 TAB-PROF-TEL    PIC X(20).
+
         PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       * COMIENZO.
         
         PERFORM 0100-INICIO.
-        PERFORM 0200-LEER-NOV-TIMES1. 
-        PERFORM 0300-LEER-NOV-TIMES2. 
+        PERFORM 0200-LEER-NOV-TIMES1.
+        PERFORM 0300-LEER-NOV-TIMES2.
         PERFORM 0400-LEER-NOV-TIMES3.
+        PERFORM 0250-REANUDAR-CHECKPOINT.
         PERFORM 0500-LEER-PROFESORES.
         PERFORM 0600-LEER-SUCURSALES.
         PERFORM 0700-LEER-TIPOS_CLASE.
         PERFORM 0800-CARGAR-TABLAS.
         MOVE 0 TO HORAS-TOTALES.
-        PERFORM FIN.        
+        PERFORM 1100-MEZCLAR-ARCHIVOS.
+        PERFORM 1520-LIMPIAR-CHECKPOINT.
+        PERFORM 1700-IMPRIMIR-RECONCILIACION.
+        CLOSE MAE-TIMES.
+        PERFORM 2000-GENERAR-FACTURACION.
+        PERFORM 2600-GENERAR-PLANILLA.
+        PERFORM FIN.
         STOP RUN.
         
       *----------    PERFORM INICIO      -------------------------*
       *-----------------------------------------------------------*
-        0100-INICIO.           
+        0100-INICIO.
+            PERFORM 0110-CARGAR-ARCHIVOS-NOV.
             OPEN INPUT NOV-TIMES1.
             OPEN INPUT NOV-TIMES2.
             OPEN INPUT NOV-TIMES3.
             OPEN INPUT PROFESORES.
             OPEN INPUT SUCURSALES.
             OPEN INPUT TIPOS_CLASE.
-            OPEN OUTPUT MAE-TIMES.
-            OPEN OUTPUT LISTADO.
+            PERFORM 0120-LEER-CHECKPOINT-PREVIO.
+            PERFORM 0125-LEER-RECON-PREVIO.
+            PERFORM 0140-CARGAR-CLAVES-MAE-TIMES.
+            OPEN EXTEND MAE-TIMES.
+            IF MAE-TIMES-ESTADO NOT = "00"
+               OPEN OUTPUT MAE-TIMES
+            END-IF.
+            IF CORRIDA-RESUMIDA
+               OPEN EXTEND LISTADO
+               IF LISTADO-ESTADO NOT = "00"
+                  OPEN OUTPUT LISTADO
+               END-IF
+            ELSE
+               OPEN OUTPUT LISTADO
+            END-IF.
+
+      *-----------------------------------------------------------*
+      *----------    ARCHIVOS DE NOVEDADES POR SUCURSAL   ----------*
+      *-----------------------------------------------------------*
+        0110-CARGAR-ARCHIVOS-NOV.
+         OPEN INPUT ARCHIVOS-NOV.
+         IF ARCHIVOS-NOV-ESTADO = "00"
+            PERFORM 0115-LEER-ARCHIVO-NOV UNTIL EOF-ARCHIVOS-NOV
+            CLOSE ARCHIVOS-NOV
+         END-IF.
+         PERFORM 0117-FIJAR-VARIABLES-ENTORNO.
+
+        0115-LEER-ARCHIVO-NOV.
+         READ ARCHIVOS-NOV
+            AT END MOVE "SI" TO EOF-ARCHIVOSNOV
+            NOT AT END
+               EVALUATE ARCHNOV-SLOT
+                  WHEN 1
+                     MOVE ARCHNOV-NOMBRE TO WS-NOV-TIMES1-ARCHIVO
+                  WHEN 2
+                     MOVE ARCHNOV-NOMBRE TO WS-NOV-TIMES2-ARCHIVO
+                  WHEN 3
+                     MOVE ARCHNOV-NOMBRE TO WS-NOV-TIMES3-ARCHIVO
+               END-EVALUATE
+         END-READ.
+
+        0117-FIJAR-VARIABLES-ENTORNO.
+         MOVE "DD_NOVTIMES1" TO WS-ENV-NOMBRE.
+         DISPLAY WS-ENV-NOMBRE UPON ENVIRONMENT-NAME.
+         DISPLAY WS-NOV-TIMES1-ARCHIVO UPON ENVIRONMENT-VALUE.
+         MOVE "DD_NOVTIMES2" TO WS-ENV-NOMBRE.
+         DISPLAY WS-ENV-NOMBRE UPON ENVIRONMENT-NAME.
+         DISPLAY WS-NOV-TIMES2-ARCHIVO UPON ENVIRONMENT-VALUE.
+         MOVE "DD_NOVTIMES3" TO WS-ENV-NOMBRE.
+         DISPLAY WS-ENV-NOMBRE UPON ENVIRONMENT-NAME.
+         DISPLAY WS-NOV-TIMES3-ARCHIVO UPON ENVIRONMENT-VALUE.
+
+      *-----------------------------------------------------------*
+      *----------    RESTART / CHECKPOINT (TP)    -----------------*
+      *-----------------------------------------------------------*
+        0120-LEER-CHECKPOINT-PREVIO.
+         OPEN INPUT CHECKPOINT.
+         IF CHECKPOINT-ESTADO = "00"
+            PERFORM 0130-CARGAR-CHECKPOINT UNTIL EOF-CHECKPOINT
+            CLOSE CHECKPOINT
+         END-IF.
+
+        0130-CARGAR-CHECKPOINT.
+         READ CHECKPOINT
+            AT END MOVE "SI" TO EOF-CKPT
+            NOT AT END
+               MOVE "S" TO WS-FLAG-RESUMIDO
+               MOVE CKPT-CLAVE-NUMERO TO
+                    CKPT-CLAVE-GRD-NUMERO(CKPT-ARCHIVO)
+               MOVE CKPT-CLAVE-FECHA TO
+                    CKPT-CLAVE-GRD-FECHA(CKPT-ARCHIVO)
+               MOVE CKPT-CLAVE-SUCURSAL TO
+                    CKPT-CLAVE-GRD-SUCURSAL(CKPT-ARCHIVO)
+               MOVE CKPT-CLAVE-TIPO TO
+                    CKPT-CLAVE-GRD-TIPO(CKPT-ARCHIVO)
+         END-READ.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0125-LEER-RECON-PREVIO.
+         IF CORRIDA-RESUMIDA
+            OPEN INPUT RECON-TEMP
+            IF RECON-TEMP-ESTADO = "00"
+               PERFORM 0127-CARGAR-RECON-PREVIO UNTIL EOF-RECON-TEMP
+               CLOSE RECON-TEMP
+            END-IF
+         END-IF.
+
+        0127-CARGAR-RECON-PREVIO.
+         READ RECON-TEMP
+            AT END MOVE "SI" TO EOF-RECONTMP
+            NOT AT END
+               ADD 1 TO WS-CANT-RECON
+               MOVE RTMP-CODIGO     TO RECON-SUC-CODIGO(WS-CANT-RECON)
+               MOVE RTMP-HORAS-NOV  TO
+                    RECON-SUC-HORAS-NOV(WS-CANT-RECON)
+               MOVE RTMP-HORAS-MAE  TO
+                    RECON-SUC-HORAS-MAE(WS-CANT-RECON)
+               MOVE RTMP-HORAS-RECH TO
+                    RECON-SUC-HORAS-RECH(WS-CANT-RECON)
+               MOVE RTMP-HORAS-DUP  TO
+                    RECON-SUC-HORAS-DUP(WS-CANT-RECON)
+         END-READ.
+
+      *-----------------------------------------------------------*
+      *----------    CLAVES YA MEZCLADAS EN MAE-TIMES   -----------*
+      *-----------------------------------------------------------*
+        0140-CARGAR-CLAVES-MAE-TIMES.
+         OPEN INPUT MAE-TIMES.
+         IF MAE-TIMES-ESTADO = "00"
+            PERFORM 0145-LEER-CLAVE-MAE-TIMES UNTIL EOF-MAE-TIMES
+            CLOSE MAE-TIMES
+         END-IF.
+         MOVE "NO" TO EOF-MAETIMES.
+
+        0145-LEER-CLAVE-MAE-TIMES.
+         READ MAE-TIMES
+            AT END MOVE "SI" TO EOF-MAETIMES
+            NOT AT END
+               PERFORM 1290-AGREGAR-CLAVE-MAE-TIMES
+               PERFORM 0146-ACTUALIZAR-PERIODO-DESDE-MAE
+         END-READ.
+
+      *-----------------------------------------------------------*
+      *----------    PERIODO DE FACTURACION (DESDE MAE-TIMES) -----*
+      *-----------------------------------------------------------*
+        0146-ACTUALIZAR-PERIODO-DESDE-MAE.
+         COMPUTE WS-NTC-PERIODO-COMP =
+                    MAE-TIMES-ANIO * 100 + MAE-TIMES-MES.
+         IF WS-NTC-PERIODO-COMP > WS-PERIODO-COMP
+            MOVE WS-NTC-PERIODO-COMP TO WS-PERIODO-COMP
+            MOVE MAE-TIMES-ANIO TO WS-PERIODO-ANIO
+            MOVE MAE-TIMES-MES  TO WS-PERIODO-MES
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0250-REANUDAR-CHECKPOINT.
+         PERFORM UNTIL EOF-NOV-TIMES1
+                 OR CLAVE-NOV-TIMES1 > CKPT-CLAVE-GUARDADA(1)
+            PERFORM 0200-LEER-NOV-TIMES1
+         END-PERFORM.
+         PERFORM UNTIL EOF-NOV-TIMES2
+                 OR CLAVE-NOV-TIMES2 > CKPT-CLAVE-GUARDADA(2)
+            PERFORM 0300-LEER-NOV-TIMES2
+         END-PERFORM.
+         PERFORM UNTIL EOF-NOV-TIMES3
+                 OR CLAVE-NOV-TIMES3 > CKPT-CLAVE-GUARDADA(3)
+            PERFORM 0400-LEER-NOV-TIMES3
+         END-PERFORM.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -222,6 +668,7 @@
          MOVE NOV-TIMES1-FECHA TO CLAVE-NOV-TIMES1-FECHA.
          MOVE NOV-TIMES1-NUMERO TO CLAVE-NOV-TIMES1-NUMERO.
          MOVE NOV-TIMES1-SUCURSAL TO CLAVE-NOV-TIMES1-SUCURSAL.
+         MOVE NOV-TIMES1-TIPO-CLASE TO CLAVE-NOV-TIMES1-TIPO.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -231,6 +678,7 @@
          MOVE NOV-TIMES2-FECHA TO CLAVE-NOV-TIMES2-FECHA.
          MOVE NOV-TIMES2-NUMERO TO CLAVE-NOV-TIMES2-NUMERO.
          MOVE NOV-TIMES2-SUCURSAL TO CLAVE-NOV-TIMES2-SUCURSAL.
+         MOVE NOV-TIMES2-TIPO-CLASE TO CLAVE-NOV-TIMES2-TIPO.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -240,6 +688,7 @@
          MOVE NOV-TIMES3-FECHA TO CLAVE-NOV-TIMES3-FECHA.
          MOVE NOV-TIMES3-NUMERO TO CLAVE-NOV-TIMES3-NUMERO.
          MOVE NOV-TIMES3-SUCURSAL TO CLAVE-NOV-TIMES3-SUCURSAL.
+         MOVE NOV-TIMES3-TIPO-CLASE TO CLAVE-NOV-TIMES3-TIPO.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -259,19 +708,626 @@
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
         0800-CARGAR-TABLAS.
+         SET TIP-INDICE TO 1.
          PERFORM 0900-CARGAR-TIPOS_CLASE UNTIL EOF-TIPOS_CLASE.
          MOVE 1 TO SUBINDICE.
+         SET SUC-INDICE TO 1.
          PERFORM 1000-CARGAR-SUCURSALES UNTIL EOF-SUCURSALES.
+         SET PROF-INDICE TO 1.
+         PERFORM 0850-CARGAR-PROFESORES UNTIL EOF-PROFESORES.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        0850-CARGAR-PROFESORES.
+         IF WS-CANT-PROFESORES < 500
+            MOVE REG-PROFESORES TO TAB-PROFESORES(PROF-INDICE)
+            ADD 1 TO WS-CANT-PROFESORES
+            SET PROF-INDICE UP BY 1
+         END-IF.
+         PERFORM 0500-LEER-PROFESORES.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
         0900-CARGAR-TIPOS_CLASE.
-         DISPLAY "CARGAR TIPO CLASE".
+         IF WS-CANT-TIPOS < 200
+            MOVE REG-TIPOS_CLASE TO TAB-TIPOS_CLASE(TIP-INDICE)
+            ADD 1 TO WS-CANT-TIPOS
+            SET TIP-INDICE UP BY 1
+         END-IF.
+         PERFORM 0700-LEER-TIPOS_CLASE.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
         1000-CARGAR-SUCURSALES.
-         DISPLAY "CARGAR SUCURSALES".
+         IF WS-CANT-SUCURSALES < 100
+            MOVE REG-SUCURSALES TO TAB-SUCURSALES(SUC-INDICE)
+            ADD 1 TO WS-CANT-SUCURSALES
+            SET SUC-INDICE UP BY 1
+         END-IF.
+         PERFORM 0600-LEER-SUCURSALES.
+
+      *-----------------------------------------------------------*
+      *----------    MEZCLA DE LOS TRES NOV-TIMES     -------------*
+      *-----------------------------------------------------------*
+        1100-MEZCLAR-ARCHIVOS.
+         PERFORM UNTIL EOF-NOV-TIMES1 AND EOF-NOV-TIMES2
+                                      AND EOF-NOV-TIMES3
+            PERFORM 1110-DETERMINAR-MENOR-CLAVE
+            PERFORM 1120-PROCESAR-MENOR-CLAVE
+         END-PERFORM.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1110-DETERMINAR-MENOR-CLAVE.
+         MOVE HIGH-VALUES TO MENOR-CLAVE.
+         MOVE 0 TO WS-ARCHIVO-MENOR.
+         IF NOT EOF-NOV-TIMES1
+            IF CLAVE-NOV-TIMES1 < MENOR-CLAVE
+               MOVE CLAVE-NOV-TIMES1 TO MENOR-CLAVE
+               MOVE 1 TO WS-ARCHIVO-MENOR
+            END-IF
+         END-IF.
+         IF NOT EOF-NOV-TIMES2
+            IF CLAVE-NOV-TIMES2 < MENOR-CLAVE
+               MOVE CLAVE-NOV-TIMES2 TO MENOR-CLAVE
+               MOVE 2 TO WS-ARCHIVO-MENOR
+            END-IF
+         END-IF.
+         IF NOT EOF-NOV-TIMES3
+            IF CLAVE-NOV-TIMES3 < MENOR-CLAVE
+               MOVE CLAVE-NOV-TIMES3 TO MENOR-CLAVE
+               MOVE 3 TO WS-ARCHIVO-MENOR
+            END-IF
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1120-PROCESAR-MENOR-CLAVE.
+         EVALUATE WS-ARCHIVO-MENOR
+            WHEN 1
+               MOVE NOV-TIMES1-NUMERO     TO NTC-NUMERO
+               MOVE NOV-TIMES1-ANIO       TO NTC-ANIO
+               MOVE NOV-TIMES1-MES        TO NTC-MES
+               MOVE NOV-TIMES1-DIA        TO NTC-DIA
+               MOVE NOV-TIMES1-SUCURSAL   TO NTC-SUCURSAL
+               MOVE NOV-TIMES1-TIPO-CLASE TO NTC-TIPO-CLASE
+               MOVE NOV-TIMES1-HORAS      TO NTC-HORAS
+               PERFORM 1130-ACTUALIZAR-PERIODO
+               PERFORM 1600-ACUMULAR-RECON-NOV
+               PERFORM 1300-ESCRIBIR-MAE-TIMES
+               MOVE CLAVE-NOV-TIMES1 TO CKPT-CLAVE-GUARDADA(1)
+               PERFORM 1500-ACTUALIZAR-CHECKPOINT
+               PERFORM 0200-LEER-NOV-TIMES1
+            WHEN 2
+               MOVE NOV-TIMES2-NUMERO     TO NTC-NUMERO
+               MOVE NOV-TIMES2-ANIO       TO NTC-ANIO
+               MOVE NOV-TIMES2-MES        TO NTC-MES
+               MOVE NOV-TIMES2-DIA        TO NTC-DIA
+               MOVE NOV-TIMES2-SUCURSAL   TO NTC-SUCURSAL
+               MOVE NOV-TIMES2-TIPO-CLASE TO NTC-TIPO-CLASE
+               MOVE NOV-TIMES2-HORAS      TO NTC-HORAS
+               PERFORM 1130-ACTUALIZAR-PERIODO
+               PERFORM 1600-ACUMULAR-RECON-NOV
+               PERFORM 1300-ESCRIBIR-MAE-TIMES
+               MOVE CLAVE-NOV-TIMES2 TO CKPT-CLAVE-GUARDADA(2)
+               PERFORM 1500-ACTUALIZAR-CHECKPOINT
+               PERFORM 0300-LEER-NOV-TIMES2
+            WHEN 3
+               MOVE NOV-TIMES3-NUMERO     TO NTC-NUMERO
+               MOVE NOV-TIMES3-ANIO       TO NTC-ANIO
+               MOVE NOV-TIMES3-MES        TO NTC-MES
+               MOVE NOV-TIMES3-DIA        TO NTC-DIA
+               MOVE NOV-TIMES3-SUCURSAL   TO NTC-SUCURSAL
+               MOVE NOV-TIMES3-TIPO-CLASE TO NTC-TIPO-CLASE
+               MOVE NOV-TIMES3-HORAS      TO NTC-HORAS
+               PERFORM 1130-ACTUALIZAR-PERIODO
+               PERFORM 1600-ACUMULAR-RECON-NOV
+               PERFORM 1300-ESCRIBIR-MAE-TIMES
+               MOVE CLAVE-NOV-TIMES3 TO CKPT-CLAVE-GUARDADA(3)
+               PERFORM 1500-ACTUALIZAR-CHECKPOINT
+               PERFORM 0400-LEER-NOV-TIMES3
+         END-EVALUATE.
+
+      *-----------------------------------------------------------*
+      *----------    PERIODO DE FACTURACION (DESDE LOS DATOS) -----*
+      *-----------------------------------------------------------*
+        1130-ACTUALIZAR-PERIODO.
+         COMPUTE WS-NTC-PERIODO-COMP = NTC-ANIO * 100 + NTC-MES.
+         IF WS-NTC-PERIODO-COMP > WS-PERIODO-COMP
+            MOVE WS-NTC-PERIODO-COMP TO WS-PERIODO-COMP
+            MOVE NTC-ANIO TO WS-PERIODO-ANIO
+            MOVE NTC-MES  TO WS-PERIODO-MES
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1290-AGREGAR-CLAVE-MAE-TIMES.
+         IF WS-CANT-MTK < 5000
+            ADD 1 TO WS-CANT-MTK
+            MOVE MAE-TIMES-NUMERO     TO MTK-NUMERO(WS-CANT-MTK)
+            MOVE MAE-TIMES-DIA        TO MTK-DIA(WS-CANT-MTK)
+            MOVE MAE-TIMES-MES        TO MTK-MES(WS-CANT-MTK)
+            MOVE MAE-TIMES-ANIO       TO MTK-ANIO(WS-CANT-MTK)
+            MOVE MAE-TIMES-SUCURSAL   TO MTK-SUCURSAL(WS-CANT-MTK)
+            MOVE MAE-TIMES-TIPO-CLASE TO MTK-TIPO-CLASE(WS-CANT-MTK)
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1295-CLAVE-YA-MERGEADA.
+         MOVE "N" TO WS-CLAVE-DUPLICADA.
+         PERFORM VARYING MTK-INDICE FROM 1 BY 1
+                  UNTIL MTK-INDICE > WS-CANT-MTK
+            IF NTC-NUMERO     = MTK-NUMERO(MTK-INDICE)
+               AND NTC-DIA    = MTK-DIA(MTK-INDICE)
+               AND NTC-MES    = MTK-MES(MTK-INDICE)
+               AND NTC-ANIO   = MTK-ANIO(MTK-INDICE)
+               AND NTC-SUCURSAL   = MTK-SUCURSAL(MTK-INDICE)
+               AND NTC-TIPO-CLASE = MTK-TIPO-CLASE(MTK-INDICE)
+               MOVE "S" TO WS-CLAVE-DUPLICADA
+            END-IF
+         END-PERFORM.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1300-ESCRIBIR-MAE-TIMES.
+         PERFORM 1310-VALIDAR-NOV-TIMES.
+         IF REGISTRO-VALIDO
+            PERFORM 1295-CLAVE-YA-MERGEADA
+            IF CLAVE-YA-MERGEADA
+               PERFORM 1670-ACUMULAR-RECON-DUP
+               MOVE SPACES TO LINEA-LISTADO
+               STRING "Omitido (ya mezclado) Profesor " NTC-NUMERO
+                      " Sucursal " NTC-SUCURSAL
+                      " Tipo " NTC-TIPO-CLASE
+                      DELIMITED BY SIZE INTO LINEA-LISTADO
+                  ON OVERFLOW
+                     MOVE "Omitido - ya mezclado (detalle truncado)"
+                          TO LINEA-LISTADO
+               END-STRING
+               WRITE LINEA-LISTADO
+            ELSE
+               MOVE NTC-NUMERO     TO MAE-TIMES-NUMERO
+               MOVE NTC-DIA        TO MAE-TIMES-DIA
+               MOVE NTC-MES        TO MAE-TIMES-MES
+               MOVE NTC-ANIO       TO MAE-TIMES-ANIO
+               MOVE NTC-SUCURSAL   TO MAE-TIMES-SUCURSAL
+               MOVE NTC-TIPO-CLASE TO MAE-TIMES-TIPO-CLASE
+               MOVE NTC-HORAS      TO MAE-TIMES-HORAS
+               WRITE REG-MAE-TIMES
+               PERFORM 1650-ACUMULAR-RECON-MAE
+               PERFORM 1290-AGREGAR-CLAVE-MAE-TIMES
+            END-IF
+         ELSE
+            ADD 1 TO WS-CANT-EXCEPCIONES
+            PERFORM 1660-ACUMULAR-RECON-RECHAZO
+            MOVE SPACES TO LINEA-LISTADO
+            STRING "Rechazado Profesor " NTC-NUMERO
+                   " Sucursal " NTC-SUCURSAL
+                   " Tipo " NTC-TIPO-CLASE
+                   " - " WS-MOTIVO-RECHAZO
+                   DELIMITED BY SIZE INTO LINEA-LISTADO
+               ON OVERFLOW
+                  MOVE "Rechazado - motivo truncado" TO LINEA-LISTADO
+            END-STRING
+            WRITE LINEA-LISTADO
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1310-VALIDAR-NOV-TIMES.
+         MOVE "S" TO WS-REGISTRO-VALIDO.
+         MOVE SPACES TO WS-MOTIVO-RECHAZO.
+         MOVE "N" TO WS-FLAG-SUCURSAL.
+         PERFORM VARYING SUC-INDICE FROM 1 BY 1
+                  UNTIL SUC-INDICE > WS-CANT-SUCURSALES
+            IF TAB-SUC-SUCURSAL(SUC-INDICE) = NTC-SUCURSAL
+               MOVE "S" TO WS-FLAG-SUCURSAL
+            END-IF
+         END-PERFORM.
+         IF NOT SUCURSAL-VALIDA
+            MOVE "N" TO WS-REGISTRO-VALIDO
+            MOVE "Sucursal inexistente" TO WS-MOTIVO-RECHAZO
+         END-IF.
+         MOVE "N" TO WS-FLAG-TIPO.
+         PERFORM VARYING TIP-INDICE FROM 1 BY 1
+                  UNTIL TIP-INDICE > WS-CANT-TIPOS
+            IF TAB-TIP-TIP_CLASE(TIP-INDICE) = NTC-TIPO-CLASE
+               MOVE "S" TO WS-FLAG-TIPO
+            END-IF
+         END-PERFORM.
+         IF NOT TIPO-VALIDO
+            MOVE "N" TO WS-REGISTRO-VALIDO
+            MOVE "Tipo de clase inexistente" TO WS-MOTIVO-RECHAZO
+         END-IF.
+         MOVE "N" TO WS-FLAG-PROFESOR.
+         PERFORM VARYING PROF-INDICE FROM 1 BY 1
+                  UNTIL PROF-INDICE > WS-CANT-PROFESORES
+            IF TAB-PROF-NUMERO(PROF-INDICE) = NTC-NUMERO
+               MOVE "S" TO WS-FLAG-PROFESOR
+            END-IF
+         END-PERFORM.
+         IF NOT PROFESOR-VALIDO
+            MOVE "N" TO WS-REGISTRO-VALIDO
+            MOVE "Profesor inexistente" TO WS-MOTIVO-RECHAZO
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1500-ACTUALIZAR-CHECKPOINT.
+         ADD 1 TO WS-CONTADOR-CHECKPOINT.
+         IF WS-CONTADOR-CHECKPOINT >= WS-CHECKPOINT-INTERVALO
+            PERFORM 1510-GRABAR-CHECKPOINT
+            MOVE 0 TO WS-CONTADOR-CHECKPOINT
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1510-GRABAR-CHECKPOINT.
+         OPEN OUTPUT CHECKPOINT.
+         PERFORM VARYING WS-INDICE-CKPT FROM 1 BY 1
+                  UNTIL WS-INDICE-CKPT > 3
+            MOVE WS-INDICE-CKPT TO CKPT-ARCHIVO
+            MOVE CKPT-CLAVE-GRD-NUMERO(WS-INDICE-CKPT)
+                                    TO CKPT-CLAVE-NUMERO
+            MOVE CKPT-CLAVE-GRD-FECHA(WS-INDICE-CKPT)
+                                    TO CKPT-CLAVE-FECHA
+            MOVE CKPT-CLAVE-GRD-SUCURSAL(WS-INDICE-CKPT)
+                                    TO CKPT-CLAVE-SUCURSAL
+            MOVE CKPT-CLAVE-GRD-TIPO(WS-INDICE-CKPT)
+                                    TO CKPT-CLAVE-TIPO
+            WRITE REG-CHECKPOINT
+         END-PERFORM.
+         CLOSE CHECKPOINT.
+         PERFORM 1511-GRABAR-RECON-TEMP.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1511-GRABAR-RECON-TEMP.
+         OPEN OUTPUT RECON-TEMP.
+         PERFORM VARYING RECON-INDICE FROM 1 BY 1
+                  UNTIL RECON-INDICE > WS-CANT-RECON
+            MOVE RECON-SUC-CODIGO(RECON-INDICE)    TO RTMP-CODIGO
+            MOVE RECON-SUC-HORAS-NOV(RECON-INDICE) TO RTMP-HORAS-NOV
+            MOVE RECON-SUC-HORAS-MAE(RECON-INDICE) TO RTMP-HORAS-MAE
+            MOVE RECON-SUC-HORAS-RECH(RECON-INDICE)
+                                                    TO RTMP-HORAS-RECH
+            MOVE RECON-SUC-HORAS-DUP(RECON-INDICE)
+                                                    TO RTMP-HORAS-DUP
+            WRITE REG-RECON-TEMP
+         END-PERFORM.
+         CLOSE RECON-TEMP.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1520-LIMPIAR-CHECKPOINT.
+         OPEN OUTPUT CHECKPOINT.
+         CLOSE CHECKPOINT.
+         OPEN OUTPUT RECON-TEMP.
+         CLOSE RECON-TEMP.
+
+      *-----------------------------------------------------------*
+      *----------    RECONCILIACION DE TOTALES DE CONTROL ----------*
+      *-----------------------------------------------------------*
+        1600-ACUMULAR-RECON-NOV.
+         MOVE "N" TO WS-FLAG-RECON-HALLADO.
+         PERFORM VARYING RECON-INDICE FROM 1 BY 1
+                  UNTIL RECON-INDICE > WS-CANT-RECON
+            IF RECON-SUC-CODIGO(RECON-INDICE) = NTC-SUCURSAL
+               ADD NTC-HORAS TO RECON-SUC-HORAS-NOV(RECON-INDICE)
+               MOVE "S" TO WS-FLAG-RECON-HALLADO
+            END-IF
+         END-PERFORM.
+         IF WS-FLAG-RECON-HALLADO = "N" AND WS-CANT-RECON < 100
+            ADD 1 TO WS-CANT-RECON
+            MOVE NTC-SUCURSAL TO RECON-SUC-CODIGO(WS-CANT-RECON)
+            MOVE NTC-HORAS    TO RECON-SUC-HORAS-NOV(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-MAE(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-RECH(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-DUP(WS-CANT-RECON)
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1650-ACUMULAR-RECON-MAE.
+         MOVE "N" TO WS-FLAG-RECON-HALLADO.
+         PERFORM VARYING RECON-INDICE FROM 1 BY 1
+                  UNTIL RECON-INDICE > WS-CANT-RECON
+            IF RECON-SUC-CODIGO(RECON-INDICE) = NTC-SUCURSAL
+               ADD NTC-HORAS TO RECON-SUC-HORAS-MAE(RECON-INDICE)
+               MOVE "S" TO WS-FLAG-RECON-HALLADO
+            END-IF
+         END-PERFORM.
+         IF WS-FLAG-RECON-HALLADO = "N" AND WS-CANT-RECON < 100
+            ADD 1 TO WS-CANT-RECON
+            MOVE NTC-SUCURSAL TO RECON-SUC-CODIGO(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-NOV(WS-CANT-RECON)
+            MOVE NTC-HORAS    TO RECON-SUC-HORAS-MAE(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-RECH(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-DUP(WS-CANT-RECON)
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1660-ACUMULAR-RECON-RECHAZO.
+         MOVE "N" TO WS-FLAG-RECON-HALLADO.
+         PERFORM VARYING RECON-INDICE FROM 1 BY 1
+                  UNTIL RECON-INDICE > WS-CANT-RECON
+            IF RECON-SUC-CODIGO(RECON-INDICE) = NTC-SUCURSAL
+               ADD NTC-HORAS TO RECON-SUC-HORAS-RECH(RECON-INDICE)
+               MOVE "S" TO WS-FLAG-RECON-HALLADO
+            END-IF
+         END-PERFORM.
+         IF WS-FLAG-RECON-HALLADO = "N" AND WS-CANT-RECON < 100
+            ADD 1 TO WS-CANT-RECON
+            MOVE NTC-SUCURSAL TO RECON-SUC-CODIGO(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-NOV(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-MAE(WS-CANT-RECON)
+            MOVE NTC-HORAS    TO RECON-SUC-HORAS-RECH(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-DUP(WS-CANT-RECON)
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1670-ACUMULAR-RECON-DUP.
+         MOVE "N" TO WS-FLAG-RECON-HALLADO.
+         PERFORM VARYING RECON-INDICE FROM 1 BY 1
+                  UNTIL RECON-INDICE > WS-CANT-RECON
+            IF RECON-SUC-CODIGO(RECON-INDICE) = NTC-SUCURSAL
+               ADD NTC-HORAS TO RECON-SUC-HORAS-DUP(RECON-INDICE)
+               MOVE "S" TO WS-FLAG-RECON-HALLADO
+            END-IF
+         END-PERFORM.
+         IF WS-FLAG-RECON-HALLADO = "N" AND WS-CANT-RECON < 100
+            ADD 1 TO WS-CANT-RECON
+            MOVE NTC-SUCURSAL TO RECON-SUC-CODIGO(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-NOV(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-MAE(WS-CANT-RECON)
+            MOVE 0            TO RECON-SUC-HORAS-RECH(WS-CANT-RECON)
+            MOVE NTC-HORAS    TO RECON-SUC-HORAS-DUP(WS-CANT-RECON)
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        1700-IMPRIMIR-RECONCILIACION.
+         OPEN OUTPUT CONTROL-TOTALES.
+         WRITE LINEA-CONTROL FROM CTRL-ENCABEZADO.
+         MOVE 0 TO WS-RECON-TOTAL-NOV.
+         MOVE 0 TO WS-RECON-TOTAL-MAE.
+         PERFORM VARYING RECON-INDICE FROM 1 BY 1
+                  UNTIL RECON-INDICE > WS-CANT-RECON
+            MOVE RECON-SUC-CODIGO(RECON-INDICE)    TO CTRL-DET-SUC
+            MOVE RECON-SUC-HORAS-NOV(RECON-INDICE)
+                                          TO CTRL-DET-HORAS-NOV
+            MOVE RECON-SUC-HORAS-MAE(RECON-INDICE)
+                                          TO CTRL-DET-HORAS-MAE
+            COMPUTE WS-RECON-DIFF =
+                         RECON-SUC-HORAS-NOV(RECON-INDICE)
+                       - RECON-SUC-HORAS-MAE(RECON-INDICE)
+            MOVE WS-RECON-DIFF TO CTRL-DET-DIFF
+            MOVE RECON-SUC-HORAS-RECH(RECON-INDICE)
+                                          TO CTRL-DET-RECHAZADAS
+            MOVE RECON-SUC-HORAS-DUP(RECON-INDICE)
+                                          TO CTRL-DET-DUPLICADAS
+            IF WS-RECON-DIFF = RECON-SUC-HORAS-RECH(RECON-INDICE)
+                              + RECON-SUC-HORAS-DUP(RECON-INDICE)
+               MOVE "OK"     TO CTRL-DET-ESTADO
+            ELSE
+               MOVE "ALERTA" TO CTRL-DET-ESTADO
+            END-IF
+            WRITE LINEA-CONTROL FROM CTRL-LINEA-DETALLE
+            ADD RECON-SUC-HORAS-NOV(RECON-INDICE) TO WS-RECON-TOTAL-NOV
+            ADD RECON-SUC-HORAS-MAE(RECON-INDICE) TO WS-RECON-TOTAL-MAE
+         END-PERFORM.
+         MOVE WS-RECON-TOTAL-NOV TO CTRL-TOT-HORAS-NOV.
+         MOVE WS-RECON-TOTAL-MAE TO CTRL-TOT-HORAS-MAE.
+         WRITE LINEA-CONTROL FROM CTRL-LINEA-TOTAL-GRAL.
+         CLOSE CONTROL-TOTALES.
+
+      *-----------------------------------------------------------*
+      *----------    LIQUIDACION DE HONORARIOS (TP-FACT)  ----------*
+      *-----------------------------------------------------------*
+        2000-GENERAR-FACTURACION.
+         OPEN INPUT MAE-TIMES.
+         OPEN OUTPUT FACTURACION.
+         MOVE SPACES TO PROFESOR-ANTERIOR.
+         MOVE 0 TO WS-TOTAL-TIPOS-PROF.
+         MOVE 0 TO IMPORTE-TOTAL.
+         WRITE LINEA-FACTURACION FROM FACT-ENCABEZADO.
+         PERFORM 2200-LEER-MAE-TIMES.
+         PERFORM UNTIL EOF-MAE-TIMES
+            IF PROFESOR-ANTERIOR NOT = SPACES
+                         AND MAE-TIMES-NUMERO NOT = PROFESOR-ANTERIOR
+               PERFORM 2300-IMPRIMIR-PROFESOR
+               MOVE 0 TO WS-TOTAL-TIPOS-PROF
+            END-IF
+            MOVE MAE-TIMES-NUMERO TO PROFESOR-ANTERIOR
+            PERFORM 2400-ACUMULAR-TIPO
+            PERFORM 2200-LEER-MAE-TIMES
+         END-PERFORM.
+         IF PROFESOR-ANTERIOR NOT = SPACES
+            PERFORM 2300-IMPRIMIR-PROFESOR
+         END-IF.
+         MOVE IMPORTE-TOTAL TO FACT-GRAL-IMPORT.
+         WRITE LINEA-FACTURACION FROM FACT-LINEA-TOTAL-GRAL.
+         CLOSE MAE-TIMES.
+         CLOSE FACTURACION.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        2200-LEER-MAE-TIMES.
+         READ MAE-TIMES AT END MOVE "SI" TO EOF-MAETIMES.
+         PERFORM UNTIL EOF-MAE-TIMES
+                 OR (MAE-TIMES-ANIO = WS-PERIODO-ANIO
+                     AND MAE-TIMES-MES = WS-PERIODO-MES)
+            READ MAE-TIMES AT END MOVE "SI" TO EOF-MAETIMES
+         END-PERFORM.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        2300-IMPRIMIR-PROFESOR.
+         MOVE "DESCONOCIDO"      TO WS-NOMBRE-PROF.
+         PERFORM VARYING PROF-INDICE FROM 1 BY 1
+                  UNTIL PROF-INDICE > WS-CANT-PROFESORES
+            IF TAB-PROF-NUMERO(PROF-INDICE) = PROFESOR-ANTERIOR
+               MOVE TAB-PROF-NOMBRE(PROF-INDICE) TO WS-NOMBRE-PROF
+            END-IF
+         END-PERFORM.
+         MOVE PROFESOR-ANTERIOR TO FACT-PROF-NUM.
+         MOVE WS-NOMBRE-PROF    TO FACT-PROF-NOM.
+         WRITE LINEA-FACTURACION FROM FACT-LINEA-PROFESOR.
+         MOVE 0 TO WS-IMPORTE-PROF.
+         PERFORM VARYING FACT-TIPO-INDICE FROM 1 BY 1
+                  UNTIL FACT-TIPO-INDICE > WS-TOTAL-TIPOS-PROF
+            PERFORM 2350-IMPRIMIR-DETALLE-TIPO
+         END-PERFORM.
+         MOVE WS-IMPORTE-PROF TO FACT-TOT-IMPORT.
+         WRITE LINEA-FACTURACION FROM FACT-LINEA-TOTAL-PROF.
+         ADD WS-IMPORTE-PROF TO IMPORTE-TOTAL.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        2350-IMPRIMIR-DETALLE-TIPO.
+         MOVE FACT-TIPO-DESC(FACT-TIPO-INDICE)     TO FACT-DET-DESC.
+         MOVE FACT-TIPO-CODIGO(FACT-TIPO-INDICE)   TO FACT-DET-TIPO.
+         MOVE FACT-TIPO-HORAS(FACT-TIPO-INDICE)    TO FACT-DET-HORAS.
+         MOVE FACT-TIPO-TARIFA(FACT-TIPO-INDICE)   TO FACT-DET-TARIF.
+         MOVE FACT-TIPO-IMPORTE(FACT-TIPO-INDICE)  TO FACT-DET-IMPOR.
+         WRITE LINEA-FACTURACION FROM FACT-LINEA-DETALLE.
+         ADD FACT-TIPO-IMPORTE(FACT-TIPO-INDICE) TO WS-IMPORTE-PROF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        2400-ACUMULAR-TIPO.
+         PERFORM 2450-BUSCAR-TARIFA-VIGENTE.
+         MULTIPLY MAE-TIMES-HORAS BY WS-TARIFA-VIGENTE GIVING IMPORTE.
+         MOVE "N" TO WS-FLAG-TIPO-HALLADO.
+         PERFORM VARYING FACT-TIPO-INDICE FROM 1 BY 1
+                  UNTIL FACT-TIPO-INDICE > WS-TOTAL-TIPOS-PROF
+            IF FACT-TIPO-CODIGO(FACT-TIPO-INDICE) = MAE-TIMES-TIPO-CLASE
+               AND FACT-TIPO-TARIFA(FACT-TIPO-INDICE)
+                                              = WS-TARIFA-VIGENTE
+               ADD MAE-TIMES-HORAS
+                      TO FACT-TIPO-HORAS(FACT-TIPO-INDICE)
+               ADD IMPORTE
+                      TO FACT-TIPO-IMPORTE(FACT-TIPO-INDICE)
+               MOVE "S" TO WS-FLAG-TIPO-HALLADO
+            END-IF
+         END-PERFORM.
+         IF WS-FLAG-TIPO-HALLADO = "N" AND WS-TOTAL-TIPOS-PROF < 50
+            ADD 1 TO WS-TOTAL-TIPOS-PROF
+            MOVE MAE-TIMES-TIPO-CLASE
+                        TO FACT-TIPO-CODIGO(WS-TOTAL-TIPOS-PROF)
+            MOVE MAE-TIMES-HORAS
+                        TO FACT-TIPO-HORAS(WS-TOTAL-TIPOS-PROF)
+            MOVE IMPORTE
+                        TO FACT-TIPO-IMPORTE(WS-TOTAL-TIPOS-PROF)
+            MOVE WS-TARIFA-VIGENTE
+                        TO FACT-TIPO-TARIFA(WS-TOTAL-TIPOS-PROF)
+            MOVE WS-DESC-VIGENTE
+                        TO FACT-TIPO-DESC(WS-TOTAL-TIPOS-PROF)
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        2450-BUSCAR-TARIFA-VIGENTE.
+         COMPUTE WS-FECHA-COMP = MAE-TIMES-ANIO * 10000
+                                + MAE-TIMES-MES * 100
+                                + MAE-TIMES-DIA.
+         MOVE 0 TO WS-MEJOR-VIG.
+         MOVE 0 TO WS-TARIFA-VIGENTE.
+         MOVE "DESCONOCIDO" TO WS-DESC-VIGENTE.
+         MOVE "N" TO WS-FLAG-TARIFA-VIGENTE.
+         PERFORM VARYING TIP-INDICE FROM 1 BY 1
+                  UNTIL TIP-INDICE > WS-CANT-TIPOS
+            IF TAB-TIP-TIP_CLASE(TIP-INDICE) = MAE-TIMES-TIPO-CLASE
+               COMPUTE WS-VIG-COMP =
+                          TAB-TIP-VIG-ANIO(TIP-INDICE) * 10000
+                        + TAB-TIP-VIG-MES(TIP-INDICE) * 100
+                        + TAB-TIP-VIG-DIA(TIP-INDICE)
+               IF WS-VIG-COMP <= WS-FECHA-COMP
+                            AND WS-VIG-COMP >= WS-MEJOR-VIG
+                  MOVE WS-VIG-COMP TO WS-MEJOR-VIG
+                  MOVE TAB-TIP-TARIFA(TIP-INDICE) TO WS-TARIFA-VIGENTE
+                  MOVE TAB-TIP-DESC(TIP-INDICE) TO WS-DESC-VIGENTE
+                  MOVE "S" TO WS-FLAG-TARIFA-VIGENTE
+               END-IF
+            END-IF
+         END-PERFORM.
+         IF NOT TARIFA-VIGENTE-HALLADA
+            MOVE SPACES TO LINEA-LISTADO
+            STRING "Sin tarifa vigente Profesor " MAE-TIMES-NUMERO
+                   " Sucursal " MAE-TIMES-SUCURSAL
+                   " Tipo " MAE-TIMES-TIPO-CLASE
+                   " - facturado en $0"
+                   DELIMITED BY SIZE INTO LINEA-LISTADO
+               ON OVERFLOW
+                  MOVE "Sin tarifa vigente (detalle truncado)"
+                       TO LINEA-LISTADO
+            END-STRING
+            WRITE LINEA-LISTADO
+         END-IF.
+
+      *-----------------------------------------------------------*
+      *----------    PLANILLA DE HORAS POR PROFESOR    -------------*
+      *-----------------------------------------------------------*
+        2600-GENERAR-PLANILLA.
+         OPEN INPUT MAE-TIMES.
+         OPEN OUTPUT PLANILLA.
+         MOVE "NO" TO EOF-MAETIMES.
+         MOVE SPACES TO PROFESOR-ANTERIOR.
+         MOVE 0 TO WS-TOTAL-TIPOS-PROF.
+         MOVE 0 TO HORAS-TOTALES.
+         WRITE LINEA-PLANILLA FROM PLAN-ENCABEZADO.
+         PERFORM 2200-LEER-MAE-TIMES.
+         PERFORM UNTIL EOF-MAE-TIMES
+            IF PROFESOR-ANTERIOR NOT = SPACES
+                         AND MAE-TIMES-NUMERO NOT = PROFESOR-ANTERIOR
+               PERFORM 2650-IMPRIMIR-PLANILLA-PROFESOR
+               MOVE 0 TO WS-TOTAL-TIPOS-PROF
+            END-IF
+            MOVE MAE-TIMES-NUMERO TO PROFESOR-ANTERIOR
+            PERFORM 2400-ACUMULAR-TIPO
+            PERFORM 2200-LEER-MAE-TIMES
+         END-PERFORM.
+         IF PROFESOR-ANTERIOR NOT = SPACES
+            PERFORM 2650-IMPRIMIR-PLANILLA-PROFESOR
+         END-IF.
+         MOVE HORAS-TOTALES TO PLAN-GRAL-HORAS.
+         WRITE LINEA-PLANILLA FROM PLAN-LINEA-TOTAL-GRAL.
+         CLOSE MAE-TIMES.
+         CLOSE PLANILLA.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        2650-IMPRIMIR-PLANILLA-PROFESOR.
+         MOVE "DESCONOCIDO"      TO WS-NOMBRE-PROF.
+         PERFORM VARYING PROF-INDICE FROM 1 BY 1
+                  UNTIL PROF-INDICE > WS-CANT-PROFESORES
+            IF TAB-PROF-NUMERO(PROF-INDICE) = PROFESOR-ANTERIOR
+               MOVE TAB-PROF-NOMBRE(PROF-INDICE) TO WS-NOMBRE-PROF
+            END-IF
+         END-PERFORM.
+         MOVE PROFESOR-ANTERIOR TO PLAN-PROF-NUM.
+         MOVE WS-NOMBRE-PROF    TO PLAN-PROF-NOM.
+         WRITE LINEA-PLANILLA FROM PLAN-LINEA-PROFESOR.
+         MOVE 0 TO HORAS-PROFESOR.
+         PERFORM VARYING FACT-TIPO-INDICE FROM 1 BY 1
+                  UNTIL FACT-TIPO-INDICE > WS-TOTAL-TIPOS-PROF
+            PERFORM 2660-IMPRIMIR-DETALLE-PLANILLA
+         END-PERFORM.
+         MOVE HORAS-PROFESOR TO PLAN-TOT-HORAS.
+         WRITE LINEA-PLANILLA FROM PLAN-LINEA-TOTAL-PROF.
+         ADD HORAS-PROFESOR TO HORAS-TOTALES.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+        2660-IMPRIMIR-DETALLE-PLANILLA.
+         MOVE FACT-TIPO-DESC(FACT-TIPO-INDICE)   TO PLAN-DET-DESC.
+         MOVE FACT-TIPO-CODIGO(FACT-TIPO-INDICE) TO PLAN-DET-TIPO.
+         MOVE FACT-TIPO-HORAS(FACT-TIPO-INDICE)  TO PLAN-DET-HORAS.
+         WRITE LINEA-PLANILLA FROM PLAN-LINEA-DETALLE.
+         ADD FACT-TIPO-HORAS(FACT-TIPO-INDICE) TO HORAS-PROFESOR.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -282,6 +1338,5 @@
             CLOSE PROFESORES.
             CLOSE SUCURSALES.
             CLOSE TIPOS_CLASE.
-            CLOSE MAE-TIMES.
             CLOSE LISTADO.
 
