@@ -28,7 +28,7 @@
         
              
        FD MAESTRO     LABEL RECORD IS STANDARD
-                         VALUE OF FILE-ID IS "NovTimes.dat".
+                         VALUE OF FILE-ID IS "MaeTimes.dat".
        01 MAES.
            03 MAES-NUMERO       PIC X(5).
            03 MAES-FECHA.
@@ -57,16 +57,32 @@
         77 EOF-SUCURSALES  PIC XX VALUE "NO".
            88 EOF-S               VALUE "SI". 
 
-        01 FECHA.          
+        01 FECHA.
            03 ANIO-ACTUAL PIC 9(4).
            03 MES-ACTUAL  PIC 9(2).
            03 DIA-ACTUAL  PIC 9(2).
 
+        01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10 WS-CURRENT-YEAR     PIC X(04).
+               10 WS-CURRENT-MONTH    PIC X(02).
+               10 WS-CURRENT-DAY     PIC X(02).
+           05  WS-CURRENT-TIME.
+               10 WS-CURRENT-HOUR     PIC  9(2).
+               10  WS-CURRENT-MINUTE  PIC  9(2).
+               10  WS-CURRENT-SECOND  PIC  9(2).
+               10  WS-CURRENT-MS      PIC  9(2).
+               10  WS-GMT-SIGN        PIC X(01).
+               10  WS-GMT-TIME        PIC X(04).
+
         01 ANIO        PIC 9(4).
         01 ANIO-BASE   PIC 9(4).
-        01 MES         PIC 9(2).  
-        01 INDICE      PIC 9(2).
-        01 INDICE-TABLA PIC 9(2).
+        01 MES         PIC 9(2).
+        01 INDICE      PIC 9(3).
+        01 INDICE-TABLA PIC 9(4).
+        01 INDICE-SUC  PIC 9(3).
+        01 LIMITE-TABLA PIC 9(4).
+        01 CANT-SUCURSALES PIC 9(3) VALUE 0.
         01 TOTAL       PIC 9(4).
         01 TOTAL-ABSOLUTO PIC 9(6).
 
@@ -151,11 +167,11 @@
 
 
        01 VEC-SUC.
-           05 SUC OCCURS 3 TIMES.
+           05 SUC OCCURS 100 TIMES.
                  10 SUCUR PIC X(3).
 
        01 TABLA-ESTADISTICA.
-           05 TABLA-M OCCURS 15 TIMES.
+           05 TABLA-M OCCURS 600 TIMES.
              10 TABLA-A OCCURS 12 TIMES.
                  15 TABLA-CELL PIC 9(3).
 
@@ -185,6 +201,13 @@
                  STOP RUN.
            OPEN OUTPUT LISTADO.
            MOVE ZEROS TO TOTAL-ABSOLUTO.
+           MOVE ZEROS TO TABLA-ESTADISTICA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           MOVE WS-CURRENT-YEAR TO ANIO-ACTUAL.
+           MOVE WS-CURRENT-MONTH TO MES-ACTUAL.
+           MOVE WS-CURRENT-DAY TO DIA-ACTUAL.
+           MOVE ANIO-ACTUAL TO ANIO-BASE.
+           SUBTRACT 5 FROM ANIO-BASE.
 
        0200-CARGO-SUCUR.
            MOVE 1 TO INDICE.
@@ -192,42 +215,38 @@
            PERFORM 0210-ASIGNO-SUCURSALES UNTIL EOF-SUCURSALES = "SI".
 
        0210-ASIGNO-SUCURSALES.
-           MOVE SUC-SUCURSAL TO SUC(INDICE).
-           ADD 1 TO INDICE.
-           READ SUCURSALES AT END MOVE "SI" TO EOF-SUCURSALES. 
+           IF INDICE <= 100
+              MOVE SUC-SUCURSAL TO SUC(INDICE)
+              ADD 1 TO INDICE
+              ADD 1 TO CANT-SUCURSALES
+           END-IF.
+           READ SUCURSALES AT END MOVE "SI" TO EOF-SUCURSALES.
 
        0300-CARGA-EN-TABLA.
            READ MAESTRO AT END MOVE "SI" TO EOF-MAESTRO.
-           PERFORM 0310-CARGO-TABLA UNTIL EOF-MAESTRO = "SI"
-                              AND MAES-ANIO > ANIO-BASE.
+           PERFORM 0310-CARGO-TABLA UNTIL EOF-MAESTRO = "SI".
 
        0310-CARGO-TABLA.
-           MOVE 2016 TO ANIO-ACTUAL.
-           MOVE 2016 TO ANIO-BASE.
-           SUBTRACT 5 FROM ANIO-BASE.
-           SUBTRACT ANIO-BASE FROM MAES-ANIO GIVING ANIO.
-           MOVE MAES-MES TO MES. 
-           IF MAES-SUCURSAL EQUAL SUC(1)
-                 PERFORM 0320-OPCION1.      
-           IF MAES-SUCURSAL EQUAL SUC(2)
-                 PERFORM 0330-OPCION2.
-           IF MAES-SUCURSAL EQUAL SUC(3)
-                 PERFORM 0340-OPCION3.
+           IF MAES-ANIO >= ANIO-BASE AND MAES-ANIO <= ANIO-ACTUAL
+              SUBTRACT ANIO-BASE FROM MAES-ANIO GIVING ANIO
+              MOVE MAES-MES TO MES
+              PERFORM 0315-BUSCAR-SUCURSAL
+              IF INDICE-SUC NOT = 0
+                 COMPUTE INDICE-TABLA =
+                       (INDICE-SUC - 1) * 6 + ANIO + 1
+                 ADD MAES-HORAS TO TABLA-CELL(INDICE-TABLA,MES)
+              END-IF
+           END-IF.
            READ MAESTRO AT END MOVE "SI" TO EOF-MAESTRO.
 
-       0320-OPCION1. 
-           ADD MAES-HORAS TO TABLA-CELL(ANIO,MES).
-
-
-       0330-OPCION2.
-           ADD 5 TO ANIO GIVING INDICE-TABLA.
-           ADD MAES-HORAS TO TABLA-CELL(INDICE-TABLA,MES).
-           MOVE ZEROS TO INDICE-TABLA.
-
-       0340-OPCION3. 
-           ADD 10 TO ANIO GIVING INDICE-TABLA.         
-           ADD MAES-HORAS TO TABLA-CELL(INDICE-TABLA,MES).
-           MOVE ZEROS TO INDICE-TABLA.
+       0315-BUSCAR-SUCURSAL.
+           MOVE 0 TO INDICE-SUC.
+           PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > CANT-SUCURSALES
+              IF SUC(INDICE) = MAES-SUCURSAL
+                 MOVE INDICE TO INDICE-SUC
+              END-IF
+           END-PERFORM.
 
 
        0400-IMPRESION.
@@ -241,9 +260,9 @@
            WRITE LINEA-LISTADO FROM LINEA-EN-BLANCO.
 
        0410-IMPRIMIR-ENCABE.
-           MOVE 20 TO ENCABE-FECHA-DD.
-           MOVE 10 TO ENCABE-FECHA-MM.
-           MOVE 2016 TO ENCABE-FECHA-AAAA.
+           MOVE DIA-ACTUAL TO ENCABE-FECHA-DD.
+           MOVE MES-ACTUAL TO ENCABE-FECHA-MM.
+           MOVE ANIO-ACTUAL TO ENCABE-FECHA-AAAA.
            MOVE 001 TO ENCABE-HOJA.
            DISPLAY ENCABE-FECHA-HOJA.
            WRITE LINEA-LISTADO FROM ENCABE-FECHA-HOJA.
@@ -254,14 +273,15 @@
            DISPLAY TITULO-IMP.
            WRITE LINEA-LISTADO FROM TITULO-IMP.
  
-       0430-IMPRIMIR-TABLA.    
+       0430-IMPRIMIR-TABLA.
            MOVE 01 TO INDICE-TABLA.
-           MOVE SUC(1) TO NOM-SUC.
-           PERFORM 0431-IMPRIMIR-MESES-SUC UNTIL INDICE-TABLA = 6.
-           MOVE SUC(2) TO NOM-SUC.
-           PERFORM 0431-IMPRIMIR-MESES-SUC UNTIL INDICE-TABLA = 11.
-           MOVE SUC(3) TO NOM-SUC.
-           PERFORM 0431-IMPRIMIR-MESES-SUC UNTIL INDICE-TABLA = 16.
+           PERFORM VARYING INDICE-SUC FROM 1 BY 1
+                   UNTIL INDICE-SUC > CANT-SUCURSALES
+              MOVE SUC(INDICE-SUC) TO NOM-SUC
+              COMPUTE LIMITE-TABLA = INDICE-SUC * 6 + 1
+              PERFORM 0431-IMPRIMIR-MESES-SUC
+                      UNTIL INDICE-TABLA = LIMITE-TABLA
+           END-PERFORM.
 
        0440-IMPRIMIR-TOTALES-POR-MES.
            MOVE "Totales " TO NOM-SUC.
@@ -328,21 +348,11 @@
 
        0441-SUMA-TOTAL-MES.
            MOVE 000 TO TOTAL.
-           ADD TABLA-CELL(1, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(2, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(3, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(4, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(5, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(6, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(7, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(8, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(9, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(10, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(11, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(12, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(13, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(14, INDICE-TABLA) TO TOTAL.
-           ADD TABLA-CELL(15, INDICE-TABLA) TO TOTAL.
+           COMPUTE LIMITE-TABLA = CANT-SUCURSALES * 6.
+           PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > LIMITE-TABLA
+              ADD TABLA-CELL(INDICE, INDICE-TABLA) TO TOTAL
+           END-PERFORM.
            ADD 1 TO INDICE-TABLA.
 
        0500-FIN.
